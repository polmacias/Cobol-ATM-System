@@ -0,0 +1,200 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Conciliacion.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArchivoCuentas ASSIGN TO "..\cuentas.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS IdCuenta.
+
+    SELECT OPTIONAL ArchivoTotalNoche ASSIGN TO "..\totalnoche.dat"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ArchivoCierreAnterior ASSIGN TO "..\cierre_anterior.dat"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ArchivoConciliacion ASSIGN TO "..\conciliacion.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoCuentas.
+01 RegistroCuenta.
+   02 IdCuenta          PIC 9(5).
+   02 Nombre             PIC X(15).
+   02 Saldo              PIC 9(5)V99.
+   02 Moneda             PIC X(3).
+   02 CuentaPIN          PIC 9(4).
+   02 IntentosFallidos   PIC 9(1).
+   02 EstadoCuenta       PIC X(1).
+
+FD ArchivoTotalNoche.
+01 LineaTotalNoche.
+   02 TotalNoche-EUR  PIC 9(7)V99.
+   02 TotalNoche-USD  PIC 9(7)V99.
+
+FD ArchivoCierreAnterior.
+01 LineaCierreAnterior.
+   02 Cierre-EUR  PIC 9(7)V99.
+   02 Cierre-USD  PIC 9(7)V99.
+
+FD ArchivoConciliacion.
+01 LineaConciliacion PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 SwFinCuentas      PIC X(1) VALUE 'N'.
+*> El banco solo emite cuentas en EUR y USD (ver crear_bd.cob), asi
+*> que la conciliacion se hace por separado en esas dos divisas;
+*> cualquier otro codigo de moneda se trata como EUR.
+01 GranTotalHoyEUR   PIC 9(7)V99 VALUE 0.
+01 GranTotalHoyUSD   PIC 9(7)V99 VALUE 0.
+01 TotalBancoNocheEUR PIC 9(7)V99 VALUE 0.
+01 TotalBancoNocheUSD PIC 9(7)V99 VALUE 0.
+01 CierreAnteriorEUR PIC 9(7)V99 VALUE 0.
+01 CierreAnteriorUSD PIC 9(7)V99 VALUE 0.
+01 TotalEsperadoEUR  PIC 9(7)V99 VALUE 0.
+01 TotalEsperadoUSD  PIC 9(7)V99 VALUE 0.
+01 DiferenciaEUR     PIC S9(7)V99 VALUE 0.
+01 DiferenciaUSD     PIC S9(7)V99 VALUE 0.
+01 TotalBonito       PIC Z,ZZZ,ZZ9.99.
+
+PROCEDURE DIVISION.
+    PERFORM LEER-TOTAL-NOCHE
+    PERFORM LEER-CIERRE-ANTERIOR
+    PERFORM SUMAR-SALDOS-CUENTAS
+
+    COMPUTE TotalEsperadoEUR = CierreAnteriorEUR + TotalBancoNocheEUR
+    COMPUTE TotalEsperadoUSD = CierreAnteriorUSD + TotalBancoNocheUSD
+    COMPUTE DiferenciaEUR = GranTotalHoyEUR - TotalEsperadoEUR
+    COMPUTE DiferenciaUSD = GranTotalHoyUSD - TotalEsperadoUSD
+
+    OPEN OUTPUT ArchivoConciliacion
+
+    STRING "=== INFORME DE CONCILIACION ===" INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    STRING "--- EUR ---" INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE CierreAnteriorEUR TO TotalBonito
+    STRING "Cierre de ayer:        " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE TotalBancoNocheEUR TO TotalBonito
+    STRING "Volumen batch noche:   " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE TotalEsperadoEUR TO TotalBonito
+    STRING "Total esperado hoy:    " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE GranTotalHoyEUR TO TotalBonito
+    STRING "Total real en cuentas: " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    IF DiferenciaEUR = 0
+        STRING "Resultado: CUADRE CORRECTO" INTO LineaConciliacion
+        WRITE LineaConciliacion
+    ELSE
+        STRING "Resultado: *** DESCUADRE DETECTADO ***, diferencia: " DiferenciaEUR INTO LineaConciliacion
+        WRITE LineaConciliacion
+    END-IF
+
+    STRING "--- USD ---" INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE CierreAnteriorUSD TO TotalBonito
+    STRING "Cierre de ayer:        " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE TotalBancoNocheUSD TO TotalBonito
+    STRING "Volumen batch noche:   " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE TotalEsperadoUSD TO TotalBonito
+    STRING "Total esperado hoy:    " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    MOVE GranTotalHoyUSD TO TotalBonito
+    STRING "Total real en cuentas: " TotalBonito INTO LineaConciliacion
+    WRITE LineaConciliacion
+
+    IF DiferenciaUSD = 0
+        STRING "Resultado: CUADRE CORRECTO" INTO LineaConciliacion
+        WRITE LineaConciliacion
+    ELSE
+        STRING "Resultado: *** DESCUADRE DETECTADO ***, diferencia: " DiferenciaUSD INTO LineaConciliacion
+        WRITE LineaConciliacion
+    END-IF
+
+    CLOSE ArchivoConciliacion
+
+    PERFORM GUARDAR-CIERRE-HOY
+
+    DISPLAY "Conciliacion completada. Revisa conciliacion.txt"
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> Recorre cuentas.dat sumando los saldos actuales, por divisa
+*> ---------------------------------------------------------------
+SUMAR-SALDOS-CUENTAS.
+    MOVE 0 TO GranTotalHoyEUR
+    MOVE 0 TO GranTotalHoyUSD
+    OPEN INPUT ArchivoCuentas
+    READ ArchivoCuentas NEXT
+        AT END MOVE 'S' TO SwFinCuentas
+    END-READ
+    PERFORM UNTIL SwFinCuentas = 'S'
+        IF Moneda = 'USD'
+            ADD Saldo TO GranTotalHoyUSD
+        ELSE
+            ADD Saldo TO GranTotalHoyEUR
+        END-IF
+        READ ArchivoCuentas NEXT
+            AT END MOVE 'S' TO SwFinCuentas
+        END-READ
+    END-PERFORM
+    CLOSE ArchivoCuentas.
+
+*> ---------------------------------------------------------------
+*> Recupera el TotalBanco que dejo ProcesadorBatch la noche pasada
+*> ---------------------------------------------------------------
+LEER-TOTAL-NOCHE.
+    OPEN INPUT ArchivoTotalNoche
+    READ ArchivoTotalNoche
+        AT END
+            MOVE 0 TO TotalBancoNocheEUR
+            MOVE 0 TO TotalBancoNocheUSD
+        NOT AT END
+            MOVE TotalNoche-EUR TO TotalBancoNocheEUR
+            MOVE TotalNoche-USD TO TotalBancoNocheUSD
+    END-READ
+    CLOSE ArchivoTotalNoche.
+
+*> ---------------------------------------------------------------
+*> Recupera el cierre de cuentas del dia anterior
+*> ---------------------------------------------------------------
+LEER-CIERRE-ANTERIOR.
+    OPEN INPUT ArchivoCierreAnterior
+    READ ArchivoCierreAnterior
+        AT END
+            MOVE 0 TO CierreAnteriorEUR
+            MOVE 0 TO CierreAnteriorUSD
+        NOT AT END
+            MOVE Cierre-EUR TO CierreAnteriorEUR
+            MOVE Cierre-USD TO CierreAnteriorUSD
+    END-READ
+    CLOSE ArchivoCierreAnterior.
+
+*> ---------------------------------------------------------------
+*> Deja el cierre de hoy listo para la conciliacion de manana
+*> ---------------------------------------------------------------
+GUARDAR-CIERRE-HOY.
+    OPEN OUTPUT ArchivoCierreAnterior
+    MOVE GranTotalHoyEUR TO Cierre-EUR
+    MOVE GranTotalHoyUSD TO Cierre-USD
+    WRITE LineaCierreAnterior
+    CLOSE ArchivoCierreAnterior.
