@@ -1,112 +1,612 @@
-           >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MotorCajero.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT ArchivoCuentas ASSIGN TO "..\cuentas.dat"
-    ORGANIZATION IS INDEXED
-    ACCESS MODE IS RANDOM
-    RECORD KEY IS IdCuenta
-    FILE STATUS IS EstadoArchivo.
-
-    SELECT OPTIONAL ArchivoAuditoria ASSIGN TO "..\historial.txt" *>el optional sirve para que si el archivo no esta creado lo cree
-    ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD ArchivoCuentas.
-01 RegistroCuenta.
-   02 IdCuenta     PIC 9(5).
-   02 Nombre       PIC X(15).
-   02 Saldo        PIC 9(5)V99.
-FD ArchivoAuditoria.
-01 RegistroAuditoria.
-   02 Aud-Cuenta    PIC 9(5).
-   02 FILLER        PIC X(3) VALUE " - ".
-   02 Aud-Operacion PIC X(30).
-   02 FILLER        PIC X(3) VALUE " - ".
-   02 Aud-Dinero    PIC ZZZZ9.99.
-   02 FILLER        PIC X(4) VALUE " EUR".
-
-WORKING-STORAGE SECTION.
-01 CuentaTeclado   PIC 9(5).
-01 TipoOperacion   PIC X(1).
-01 DineroTeclado   PIC 9(4).
-
-*> Variables internas del banco
-01 DineroOperacion PIC 9(4)V99.
-01 SaldoBonito     PIC ZZZZ9.99.
-01 EstadoArchivo   PIC X(2).
-
-PROCEDURE DIVISION.
-    OPEN I-O ArchivoCuentas.
-    OPEN EXTEND ArchivoAuditoria.
-
-    *>  INTERFAZ DEL CAJERO
-    DISPLAY "========================================"
-    DISPLAY "       BIENVENIDO A POLO ATM    "
-    DISPLAY "========================================"
-
-    DISPLAY "1. Introduzca su numero de cuenta (Ej: 10001 o 10002): "
-    ACCEPT CuentaTeclado.
-    MOVE CuentaTeclado TO IdCuenta.
-
-    DISPLAY "2. Que operacion desea realizar? (I = Ingreso / R = Reintegro): "
-    ACCEPT TipoOperacion.
-
-    DISPLAY "3. Introduzca el importe exacto sin decimales (Ej: 0050 para 50 EUR): "
-    ACCEPT DineroTeclado.
-    MOVE DineroTeclado TO DineroOperacion.
-
-    DISPLAY "Procesando transaccion..."
-    DISPLAY "----------------------------------"
-
-    READ ArchivoCuentas
-        INVALID KEY
-            DISPLAY "Error de seguridad: La cuenta no existe."
-        NOT INVALID KEY
-            DISPLAY "Bienvenido: " Nombre
-
-            *> Ingresar dinero
-            IF TipoOperacion = 'I'
-                ADD DineroOperacion TO Saldo
-                REWRITE RegistroCuenta
-                    INVALID KEY DISPLAY "Error al guardar."
-                END-REWRITE
-                DISPLAY "El ingreso ha sido un exito."
-                MOVE CuentaTeclado TO Aud-Cuenta
-                MOVE "EL INGRESO HA SIDO UN EXITO!!" TO Aud-Operacion
-                MOVE DineroOperacion TO Aud-Dinero
-                WRITE RegistroAuditoria
-
-            *> Retirar dinero
-            ELSE
-                IF TipoOperacion = 'R'
-                    IF Saldo >= DineroOperacion
-                        SUBTRACT DineroOperacion FROM Saldo
-                        REWRITE RegistroCuenta
-                            INVALID KEY DISPLAY "Error al guardar."
-                        END-REWRITE
-                        DISPLAY "El retiro ha sido un exito."
-                        MOVE CuentaTeclado TO Aud-Cuenta
-                        MOVE "REINTEGRO EXITOSO" TO Aud-Operacion
-                        MOVE DineroOperacion TO Aud-Dinero
-                        WRITE RegistroAuditoria
-                    ELSE
-                        DISPLAY "Operacion denegada: Saldo insuficiente."
-                    END-IF
-                END-IF
-            END-IF
-
-            *>  FIN DE LA TRANSACCION
-            MOVE Saldo TO SaldoBonito
-            DISPLAY "Tu saldo final es: " SaldoBonito " EUR"
-            DISPLAY "DEBUG (Codigo Guardado): " EstadoArchivo
-
-    END-READ.
-
-    CLOSE ArchivoCuentas.
-    CLOSE ArchivoAuditoria.
-    STOP RUN.
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MotorCajero.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArchivoCuentas ASSIGN TO "..\cuentas.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS IdCuenta
+    FILE STATUS IS EstadoArchivo.
+
+    SELECT OPTIONAL ArchivoAuditoria ASSIGN TO "..\historial.txt" *>el optional sirve para que si el archivo no esta creado lo cree
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ArchivoMovimientos ASSIGN TO "..\movimientos.txt" *>movimientos que alimentan a ProcesadorBatch
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ArchivoReferencia ASSIGN TO "..\referencia.dat" *>fichero de control con el ultimo numero de referencia usado
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ArchivoIntentosInvalidos ASSIGN TO "..\intentos_invalidos.dat" *>cuentas inexistentes tecleadas seguidas, para frenar la enumeracion
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoCuentas.
+01 RegistroCuenta.
+   02 IdCuenta          PIC 9(5).
+   02 Nombre             PIC X(15).
+   02 Saldo              PIC 9(5)V99.
+   02 Moneda             PIC X(3).
+   02 CuentaPIN          PIC 9(4).
+   02 IntentosFallidos   PIC 9(1).
+   02 EstadoCuenta       PIC X(1).
+      88 Cuenta-Activa     VALUE 'A'.
+      88 Cuenta-Bloqueada  VALUE 'B'.
+      88 Cuenta-Cerrada    VALUE 'C'.
+
+FD ArchivoAuditoria.
+01 RegistroAuditoria.
+   02 Aud-Cuenta            PIC 9(5).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 Aud-Operacion         PIC X(30).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 Aud-Dinero            PIC 9(5)V99.
+   02 FILLER                PIC X(1) VALUE " ".
+   02 Aud-Moneda            PIC X(3).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 Aud-Fecha             PIC 9(8).
+   02 FILLER                PIC X(1) VALUE " ".
+   02 Aud-Hora              PIC 9(6).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 Aud-CuentaRelacionada PIC 9(5).
+   02 FILLER                PIC X(3) VALUE " - ".
+   02 Aud-Referencia        PIC 9(7).
+
+FD ArchivoMovimientos.
+01 RegistroMovimiento.
+   02 Cuenta            PIC 9(5).
+   02 MovTipoOperacion   PIC X(1).
+   02 Cantidad           PIC 9(4)V99.
+   02 Mov-Fecha          PIC 9(8).
+   02 Mov-Hora           PIC 9(6).
+   02 Mov-Referencia     PIC 9(7).
+   02 Mov-Origen         PIC X(1).
+   02 Mov-Moneda         PIC X(3).
+
+FD ArchivoReferencia.
+01 LineaReferencia       PIC 9(7).
+
+FD ArchivoIntentosInvalidos.
+01 LineaIntentosInvalidos.
+   02 II-Contador   PIC 9(1).
+   02 II-Bloqueado  PIC X(1).
+      88 II-Esta-Bloqueado VALUE 'S'.
+
+WORKING-STORAGE SECTION.
+01 CuentaTeclado    PIC 9(5).
+01 CuentaDestino    PIC 9(5).
+01 PinTeclado       PIC 9(4).
+01 TipoOperacion    PIC X(1).
+   88 Op-Ingreso        VALUE 'I'.
+   88 Op-Reintegro      VALUE 'R'.
+   88 Op-Transferencia  VALUE 'T'.
+   88 Op-Consulta       VALUE 'S'.
+01 DineroTeclado   PIC 9(4).
+
+*> Variables internas del banco
+01 DineroOperacion PIC 9(4)V99.
+01 DineroEntero    PIC 9(4).
+01 SaldoBonito     PIC ZZZZ9.99.
+01 EstadoArchivo   PIC X(2).
+   88 Estado-OK                VALUE '00'.
+   88 Estado-ClaveDuplicada    VALUE '22'.
+   88 Estado-RegistroNoExiste  VALUE '23'.
+   88 Estado-ArchivoNoExiste   VALUE '35'.
+   88 Estado-RegistroBloqueado VALUE '9D'.
+   88 Estado-ErrorES           VALUE '30' '34' '37' '41' '42' '46' '47' '48' '49'.
+
+*> Interruptores de control del flujo
+01 SwCuentaEncontrada PIC X(1) VALUE 'N'.
+   88 Cuenta-Encontrada VALUE 'S'.
+01 SwCuentaOperable   PIC X(1) VALUE 'N'.
+   88 Cuenta-Operable  VALUE 'S'.
+01 SwPinCorrecto      PIC X(1) VALUE 'N'.
+   88 Pin-Correcto     VALUE 'S'.
+01 SwGuardadoOK       PIC X(1) VALUE 'N'.
+   88 Guardado-OK      VALUE 'S'.
+01 SwFinAuditoria     PIC X(1) VALUE 'N'.
+01 SwTerminalBloqueado PIC X(1) VALUE 'N'.
+   88 Terminal-Bloqueado VALUE 'S'.
+
+01 ContadorIntentosInvalidos PIC 9(1) VALUE 0.
+01 ContadorReintentos PIC 9(1) VALUE 0.
+01 LimiteIntentos     PIC 9(1) VALUE 3.
+01 LimiteDiario       PIC 9(4)V99 VALUE 0600.00.
+01 RetiradoHoy        PIC 9(5)V99 VALUE 0.
+01 FechaHoy           PIC 9(8).
+01 HoraActual         PIC 9(6).
+01 ContadorReferencia PIC 9(7) VALUE 0.
+
+*> Comprobacion de divisibilidad para el desglose de billetes
+01 DivCociente        PIC 9(4).
+01 ChequeoResto       PIC 9(4).
+
+*> Desglose de billetes para un Reintegro
+01 DenomRestante      PIC 9(4).
+01 Num50              PIC 9(4).
+01 Num20              PIC 9(4).
+01 Num10              PIC 9(4).
+01 Num5               PIC 9(4).
+
+*> Campos auxiliares para operaciones que tocan dos cuentas (Transferencia)
+01 OrigenSaldo        PIC 9(5)V99.
+01 OrigenMoneda       PIC X(3).
+
+PROCEDURE DIVISION.
+    OPEN I-O ArchivoCuentas
+    PERFORM VALIDAR-ESTADO-ARCHIVO
+    IF NOT Estado-OK
+        STOP RUN
+    END-IF
+
+    ACCEPT FechaHoy FROM DATE YYYYMMDD
+    ACCEPT HoraActual FROM TIME
+
+    PERFORM LEER-INTENTOS-INVALIDOS
+
+    *>  INTERFAZ DEL CAJERO
+    DISPLAY "========================================"
+    DISPLAY "       BIENVENIDO A POLO ATM    "
+    DISPLAY "========================================"
+
+    IF Terminal-Bloqueado
+        DISPLAY "CAJERO BLOQUEADO: demasiados intentos con numeros de cuenta inexistentes. Contacte con su banco."
+    ELSE
+        DISPLAY "1. Introduzca su numero de cuenta (Ej: 10001 o 10002): "
+        ACCEPT CuentaTeclado
+        MOVE CuentaTeclado TO IdCuenta
+
+        PERFORM LEER-CUENTA
+
+        IF NOT Cuenta-Encontrada
+            PERFORM REGISTRAR-INTENTO-INVALIDO
+        ELSE
+            PERFORM REINICIAR-INTENTOS-INVALIDOS
+            PERFORM VERIFICAR-ESTADO-CUENTA
+            IF Cuenta-Operable
+                DISPLAY "2. Introduzca su PIN: "
+                ACCEPT PinTeclado
+                PERFORM VALIDAR-PIN
+
+                IF Pin-Correcto
+                    DISPLAY "Bienvenido: " Nombre
+
+                    DISPLAY "3. Que operacion desea realizar? (I=Ingreso / R=Reintegro / T=Transferencia / S=Consulta de saldo): "
+                    ACCEPT TipoOperacion
+
+                    EVALUATE TRUE
+                        WHEN Op-Consulta
+                            PERFORM OPERACION-CONSULTA
+                        WHEN OTHER
+                            DISPLAY "4. Introduzca el importe exacto sin decimales (Ej: 0050 para 50 " Moneda "): "
+                            ACCEPT DineroTeclado
+                            MOVE DineroTeclado TO DineroOperacion
+
+                            EVALUATE TRUE
+                                WHEN Op-Ingreso
+                                    PERFORM OPERACION-INGRESO
+                                WHEN Op-Reintegro
+                                    PERFORM OPERACION-REINTEGRO
+                                WHEN Op-Transferencia
+                                    DISPLAY "5. Introduzca la cuenta de destino: "
+                                    ACCEPT CuentaDestino
+                                    PERFORM OPERACION-TRANSFERENCIA
+                                WHEN OTHER
+                                    DISPLAY "Operacion no reconocida."
+                            END-EVALUATE
+                    END-EVALUATE
+
+                    MOVE Saldo TO SaldoBonito
+                    DISPLAY "Tu saldo final es: " SaldoBonito " " Moneda
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+
+    CLOSE ArchivoCuentas
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> Lee la cuenta tecleada por el cliente
+*> ---------------------------------------------------------------
+LEER-CUENTA.
+    READ ArchivoCuentas
+        INVALID KEY
+            MOVE 'N' TO SwCuentaEncontrada
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        NOT INVALID KEY
+            MOVE 'S' TO SwCuentaEncontrada
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> Lee cuantos intentos seguidos con una cuenta inexistente lleva
+*> el cajero, y si ya esta bloqueado por ello
+*> ---------------------------------------------------------------
+LEER-INTENTOS-INVALIDOS.
+    OPEN INPUT ArchivoIntentosInvalidos
+    READ ArchivoIntentosInvalidos
+        AT END
+            MOVE 0 TO ContadorIntentosInvalidos
+            MOVE 'N' TO SwTerminalBloqueado
+        NOT AT END
+            MOVE II-Contador TO ContadorIntentosInvalidos
+            MOVE II-Bloqueado TO SwTerminalBloqueado
+    END-READ
+    CLOSE ArchivoIntentosInvalidos.
+
+*> ---------------------------------------------------------------
+*> Deja constancia de cuantos intentos con cuenta inexistente lleva
+*> el cajero, para la proxima vez que se arranque
+*> ---------------------------------------------------------------
+GUARDAR-INTENTOS-INVALIDOS.
+    OPEN OUTPUT ArchivoIntentosInvalidos
+    MOVE ContadorIntentosInvalidos TO II-Contador
+    MOVE SwTerminalBloqueado TO II-Bloqueado
+    WRITE LineaIntentosInvalidos
+    CLOSE ArchivoIntentosInvalidos.
+
+*> ---------------------------------------------------------------
+*> Cuenta tecleada no encontrada: igual que con el PIN, tras
+*> LimiteIntentos intentos seguidos se bloquea el cajero para
+*> frenar la enumeracion de numeros de cuenta
+*> ---------------------------------------------------------------
+REGISTRAR-INTENTO-INVALIDO.
+    DISPLAY "La cuenta no existe."
+    ADD 1 TO ContadorIntentosInvalidos
+    MOVE CuentaTeclado TO Aud-Cuenta
+    MOVE "INTENTO CUENTA INEXISTENTE" TO Aud-Operacion
+    MOVE 0 TO Aud-Dinero
+    MOVE SPACES TO Aud-Moneda
+    MOVE ZEROS TO Aud-CuentaRelacionada
+    MOVE 0 TO Aud-Referencia
+    PERFORM REGISTRAR-AUDITORIA
+    IF ContadorIntentosInvalidos >= LimiteIntentos
+        MOVE 'S' TO SwTerminalBloqueado
+        DISPLAY "CAJERO BLOQUEADO por exceso de intentos con cuentas inexistentes."
+        MOVE CuentaTeclado TO Aud-Cuenta
+        MOVE "CAJERO BLOQUEADO" TO Aud-Operacion
+        MOVE 0 TO Aud-Dinero
+        MOVE SPACES TO Aud-Moneda
+        MOVE ZEROS TO Aud-CuentaRelacionada
+        MOVE 0 TO Aud-Referencia
+        PERFORM REGISTRAR-AUDITORIA
+    END-IF
+    PERFORM GUARDAR-INTENTOS-INVALIDOS.
+
+*> ---------------------------------------------------------------
+*> Una cuenta valida tecleada con exito borra el contador: solo
+*> se penalizan rachas seguidas de numeros inexistentes
+*> ---------------------------------------------------------------
+REINICIAR-INTENTOS-INVALIDOS.
+    IF ContadorIntentosInvalidos NOT = 0
+        MOVE 0 TO ContadorIntentosInvalidos
+        PERFORM GUARDAR-INTENTOS-INVALIDOS
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Comprueba que la cuenta encontrada no este bloqueada ni cerrada
+*> ---------------------------------------------------------------
+VERIFICAR-ESTADO-CUENTA.
+    EVALUATE TRUE
+        WHEN Cuenta-Bloqueada
+            DISPLAY "CUENTA BLOQUEADA: demasiados intentos fallidos. Contacte con su banco."
+            MOVE 'N' TO SwCuentaOperable
+        WHEN Cuenta-Cerrada
+            DISPLAY "Esta cuenta esta cerrada."
+            MOVE 'N' TO SwCuentaOperable
+        WHEN OTHER
+            MOVE 'S' TO SwCuentaOperable
+    END-EVALUATE.
+
+*> ---------------------------------------------------------------
+*> Valida el PIN tecleado contra el almacenado en la cuenta
+*> ---------------------------------------------------------------
+VALIDAR-PIN.
+    IF PinTeclado = CuentaPIN
+        MOVE 'S' TO SwPinCorrecto
+        IF IntentosFallidos NOT = 0
+            MOVE 0 TO IntentosFallidos
+            PERFORM GUARDAR-CUENTA
+        END-IF
+    ELSE
+        MOVE 'N' TO SwPinCorrecto
+        DISPLAY "PIN incorrecto."
+        ADD 1 TO IntentosFallidos
+        MOVE CuentaTeclado TO Aud-Cuenta
+        MOVE "PIN INCORRECTO" TO Aud-Operacion
+        MOVE 0 TO Aud-Dinero
+        MOVE Moneda TO Aud-Moneda
+        MOVE ZEROS TO Aud-CuentaRelacionada
+        MOVE 0 TO Aud-Referencia
+        PERFORM REGISTRAR-AUDITORIA
+        IF IntentosFallidos >= LimiteIntentos
+            MOVE 'B' TO EstadoCuenta
+            DISPLAY "CUENTA BLOQUEADA por exceso de intentos fallidos."
+            MOVE CuentaTeclado TO Aud-Cuenta
+            MOVE "CUENTA BLOQUEADA" TO Aud-Operacion
+            MOVE 0 TO Aud-Dinero
+            MOVE Moneda TO Aud-Moneda
+            MOVE ZEROS TO Aud-CuentaRelacionada
+            MOVE 0 TO Aud-Referencia
+            PERFORM REGISTRAR-AUDITORIA
+        END-IF
+        PERFORM GUARDAR-CUENTA
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Ingreso de dinero en la cuenta ya leida
+*> ---------------------------------------------------------------
+OPERACION-INGRESO.
+    ADD DineroOperacion TO Saldo
+    PERFORM GUARDAR-CUENTA
+    IF Guardado-OK
+        DISPLAY "El ingreso ha sido un exito."
+        PERFORM GENERAR-REFERENCIA
+        MOVE CuentaTeclado TO Aud-Cuenta
+        MOVE "EL INGRESO HA SIDO UN EXITO!!" TO Aud-Operacion
+        MOVE DineroOperacion TO Aud-Dinero
+        MOVE Moneda TO Aud-Moneda
+        MOVE ZEROS TO Aud-CuentaRelacionada
+        MOVE ContadorReferencia TO Aud-Referencia
+        PERFORM REGISTRAR-AUDITORIA
+        PERFORM REGISTRAR-MOVIMIENTO
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Retirada de dinero: comprueba billetes disponibles, saldo y
+*> limite diario antes de autorizar la salida de efectivo
+*> ---------------------------------------------------------------
+OPERACION-REINTEGRO.
+    MOVE DineroOperacion TO DineroEntero
+    IF DineroEntero NOT = DineroOperacion
+        DISPLAY "Operacion denegada: el cajero solo dispensa importes sin decimales."
+    ELSE
+        DIVIDE DineroEntero BY 5 GIVING DivCociente REMAINDER ChequeoResto
+        IF ChequeoResto NOT = 0
+            DISPLAY "Operacion denegada: el cajero solo dispensa multiplos de 5."
+        ELSE
+            IF Saldo < DineroOperacion
+                DISPLAY "Operacion denegada: Saldo insuficiente."
+            ELSE
+                PERFORM CALCULAR-RETIRADO-HOY
+                IF (RetiradoHoy + DineroOperacion) > LimiteDiario
+                    DISPLAY "Operacion denegada: se supera el limite de retirada diario."
+                ELSE
+                    SUBTRACT DineroOperacion FROM Saldo
+                    PERFORM GUARDAR-CUENTA
+                    IF Guardado-OK
+                        PERFORM CALCULAR-DESGLOSE-BILLETES
+                        DISPLAY "El retiro ha sido un exito."
+                        DISPLAY "Entregando: " Num50 " billete(s) de 50, " Num20 " de 20, " Num10 " de 10, " Num5 " de 5."
+                        PERFORM GENERAR-REFERENCIA
+                        MOVE CuentaTeclado TO Aud-Cuenta
+                        MOVE "REINTEGRO EXITOSO" TO Aud-Operacion
+                        MOVE DineroOperacion TO Aud-Dinero
+                        MOVE Moneda TO Aud-Moneda
+                        MOVE ZEROS TO Aud-CuentaRelacionada
+                        MOVE ContadorReferencia TO Aud-Referencia
+                        PERFORM REGISTRAR-AUDITORIA
+                        PERFORM REGISTRAR-MOVIMIENTO
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Transferencia entre dos cuentas en una misma sesion
+*> ---------------------------------------------------------------
+OPERACION-TRANSFERENCIA.
+    IF CuentaDestino = CuentaTeclado
+        DISPLAY "Operacion denegada: no se puede transferir a la misma cuenta."
+    ELSE
+        IF Saldo < DineroOperacion
+            DISPLAY "Operacion denegada: Saldo insuficiente."
+        ELSE
+            SUBTRACT DineroOperacion FROM Saldo
+            MOVE Saldo TO OrigenSaldo
+            MOVE Moneda TO OrigenMoneda
+            PERFORM GUARDAR-CUENTA
+            IF Guardado-OK
+                MOVE CuentaDestino TO IdCuenta
+                READ ArchivoCuentas
+                    INVALID KEY
+                        DISPLAY "Error: la cuenta destino no existe. Se revierte la transferencia."
+                        MOVE CuentaTeclado TO IdCuenta
+                        READ ArchivoCuentas
+                        ADD DineroOperacion TO Saldo
+                        PERFORM GUARDAR-CUENTA
+                    NOT INVALID KEY
+                        IF Cuenta-Cerrada OR Cuenta-Bloqueada
+                            DISPLAY "Error: la cuenta destino no admite ingresos. Se revierte la transferencia."
+                            MOVE CuentaTeclado TO IdCuenta
+                            READ ArchivoCuentas
+                            ADD DineroOperacion TO Saldo
+                            PERFORM GUARDAR-CUENTA
+                        ELSE
+                          IF Moneda NOT = OrigenMoneda
+                            DISPLAY "Operacion denegada: la cuenta destino no esta en " OrigenMoneda ". Se revierte la transferencia."
+                            MOVE CuentaTeclado TO IdCuenta
+                            READ ArchivoCuentas
+                            ADD DineroOperacion TO Saldo
+                            PERFORM GUARDAR-CUENTA
+                          ELSE
+                            ADD DineroOperacion TO Saldo
+                            PERFORM GUARDAR-CUENTA
+                            IF Guardado-OK
+                                PERFORM GENERAR-REFERENCIA
+                                MOVE CuentaDestino TO Aud-Cuenta
+                                MOVE "TRANSFERENCIA RECIBIDA" TO Aud-Operacion
+                                MOVE DineroOperacion TO Aud-Dinero
+                                MOVE Moneda TO Aud-Moneda
+                                MOVE CuentaTeclado TO Aud-CuentaRelacionada
+                                MOVE ContadorReferencia TO Aud-Referencia
+                                PERFORM REGISTRAR-AUDITORIA
+
+                                MOVE CuentaTeclado TO Aud-Cuenta
+                                MOVE "TRANSFERENCIA ENVIADA" TO Aud-Operacion
+                                MOVE DineroOperacion TO Aud-Dinero
+                                MOVE OrigenMoneda TO Aud-Moneda
+                                MOVE CuentaDestino TO Aud-CuentaRelacionada
+                                MOVE ContadorReferencia TO Aud-Referencia
+                                PERFORM REGISTRAR-AUDITORIA
+
+                                MOVE CuentaTeclado TO Cuenta
+                                MOVE 'T' TO MovTipoOperacion
+                                MOVE DineroOperacion TO Cantidad
+                                MOVE FechaHoy TO Mov-Fecha
+                                MOVE HoraActual TO Mov-Hora
+                                MOVE ContadorReferencia TO Mov-Referencia
+                                MOVE 'A' TO Mov-Origen
+                                MOVE OrigenMoneda TO Mov-Moneda
+                                OPEN EXTEND ArchivoMovimientos
+                                WRITE RegistroMovimiento
+                                CLOSE ArchivoMovimientos
+
+                                DISPLAY "Transferencia realizada con exito a la cuenta " CuentaDestino "."
+
+                                MOVE CuentaTeclado TO IdCuenta
+                                READ ArchivoCuentas
+                            ELSE
+                                DISPLAY "Error: no se pudo acreditar la cuenta destino. Se revierte la transferencia."
+                                MOVE CuentaTeclado TO IdCuenta
+                                READ ArchivoCuentas
+                                ADD DineroOperacion TO Saldo
+                                PERFORM GUARDAR-CUENTA
+                            END-IF
+                          END-IF
+                        END-IF
+                END-READ
+            END-IF
+        END-IF
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Consulta de saldo: no mueve dinero, solo informa y audita
+*> ---------------------------------------------------------------
+OPERACION-CONSULTA.
+    MOVE Saldo TO SaldoBonito
+    DISPLAY "Tu saldo actual es: " SaldoBonito " " Moneda
+    MOVE CuentaTeclado TO Aud-Cuenta
+    MOVE "CONSULTA DE SALDO" TO Aud-Operacion
+    MOVE 0 TO Aud-Dinero
+    MOVE Moneda TO Aud-Moneda
+    MOVE ZEROS TO Aud-CuentaRelacionada
+    MOVE 0 TO Aud-Referencia
+    PERFORM REGISTRAR-AUDITORIA.
+
+*> ---------------------------------------------------------------
+*> Suma lo ya retirado hoy por esta cuenta para el limite diario
+*> ---------------------------------------------------------------
+CALCULAR-RETIRADO-HOY.
+    MOVE 0 TO RetiradoHoy
+    MOVE 'N' TO SwFinAuditoria
+    OPEN INPUT ArchivoAuditoria
+    READ ArchivoAuditoria
+        AT END MOVE 'S' TO SwFinAuditoria
+    END-READ
+    PERFORM UNTIL SwFinAuditoria = 'S'
+        IF Aud-Cuenta = CuentaTeclado AND Aud-Operacion(1:17) = "REINTEGRO EXITOSO" AND Aud-Fecha = FechaHoy
+            ADD Aud-Dinero TO RetiradoHoy
+        END-IF
+        READ ArchivoAuditoria
+            AT END MOVE 'S' TO SwFinAuditoria
+        END-READ
+    END-PERFORM
+    CLOSE ArchivoAuditoria.
+
+*> ---------------------------------------------------------------
+*> Desglose de billetes a entregar por el metodo voraz habitual
+*> ---------------------------------------------------------------
+CALCULAR-DESGLOSE-BILLETES.
+    MOVE DineroEntero TO DenomRestante
+    DIVIDE DenomRestante BY 50 GIVING Num50 REMAINDER DenomRestante
+    DIVIDE DenomRestante BY 20 GIVING Num20 REMAINDER DenomRestante
+    DIVIDE DenomRestante BY 10 GIVING Num10 REMAINDER DenomRestante
+    DIVIDE DenomRestante BY 5  GIVING Num5  REMAINDER DenomRestante.
+
+*> ---------------------------------------------------------------
+*> Graba el registro de cuenta actual con reintentos ante bloqueos
+*> transitorios del fichero
+*> ---------------------------------------------------------------
+GUARDAR-CUENTA.
+    MOVE 0 TO ContadorReintentos
+    MOVE 'N' TO SwGuardadoOK
+    PERFORM UNTIL Guardado-OK OR ContadorReintentos >= 3
+        REWRITE RegistroCuenta
+        IF Estado-OK
+            MOVE 'S' TO SwGuardadoOK
+        ELSE
+            ADD 1 TO ContadorReintentos
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        END-IF
+    END-PERFORM
+    IF NOT Guardado-OK
+        DISPLAY "Error critico: no se pudo actualizar la cuenta " IdCuenta " tras " ContadorReintentos " intentos."
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Traduce el EstadoArchivo de GnuCOBOL a un mensaje de operador
+*> ---------------------------------------------------------------
+VALIDAR-ESTADO-ARCHIVO.
+    EVALUATE TRUE
+        WHEN Estado-OK
+            CONTINUE
+        WHEN Estado-RegistroNoExiste
+            DISPLAY "Error de seguridad: La cuenta no existe."
+        WHEN Estado-ClaveDuplicada
+            DISPLAY "Error: ya existe una cuenta con ese numero."
+        WHEN Estado-ArchivoNoExiste
+            DISPLAY "Error: el archivo de cuentas no esta disponible."
+        WHEN Estado-RegistroBloqueado
+            DISPLAY "Aviso: registro bloqueado por otro proceso, reintentando..."
+        WHEN Estado-ErrorES
+            DISPLAY "Error de E/S en el archivo de cuentas. Codigo: " EstadoArchivo
+        WHEN OTHER
+            DISPLAY "Error inesperado en el archivo de cuentas. Codigo: " EstadoArchivo
+    END-EVALUATE.
+
+*> ---------------------------------------------------------------
+*> Anota una linea de auditoria en historial.txt
+*> ---------------------------------------------------------------
+REGISTRAR-AUDITORIA.
+    MOVE FechaHoy TO Aud-Fecha
+    MOVE HoraActual TO Aud-Hora
+    OPEN EXTEND ArchivoAuditoria
+    WRITE RegistroAuditoria
+    CLOSE ArchivoAuditoria.
+
+*> ---------------------------------------------------------------
+*> Anota el movimiento en movimientos.txt para el proceso batch
+*> ---------------------------------------------------------------
+REGISTRAR-MOVIMIENTO.
+    MOVE CuentaTeclado TO Cuenta
+    MOVE TipoOperacion TO MovTipoOperacion
+    MOVE DineroOperacion TO Cantidad
+    MOVE FechaHoy TO Mov-Fecha
+    MOVE HoraActual TO Mov-Hora
+    MOVE ContadorReferencia TO Mov-Referencia
+    MOVE 'A' TO Mov-Origen
+    MOVE Moneda TO Mov-Moneda
+    OPEN EXTEND ArchivoMovimientos
+    WRITE RegistroMovimiento
+    CLOSE ArchivoMovimientos.
+
+*> ---------------------------------------------------------------
+*> Genera el siguiente numero de referencia a partir del control
+*> ---------------------------------------------------------------
+GENERAR-REFERENCIA.
+    OPEN INPUT ArchivoReferencia
+    READ ArchivoReferencia
+        AT END MOVE 0 TO LineaReferencia
+    END-READ
+    CLOSE ArchivoReferencia
+    ADD 1 TO LineaReferencia GIVING ContadorReferencia
+    MOVE ContadorReferencia TO LineaReferencia
+    OPEN OUTPUT ArchivoReferencia
+    WRITE LineaReferencia
+    CLOSE ArchivoReferencia.
