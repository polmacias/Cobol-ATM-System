@@ -0,0 +1,96 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ConsultaHistorial.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL ArchivoAuditoria ASSIGN TO "..\historial.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ArchivoConsulta ASSIGN TO "..\consulta.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoAuditoria.
+01 RegistroAuditoria.
+   02 Aud-Cuenta            PIC 9(5).
+   02 FILLER                PIC X(3).
+   02 Aud-Operacion         PIC X(30).
+   02 FILLER                PIC X(3).
+   02 Aud-Dinero            PIC 9(5)V99.
+   02 FILLER                PIC X(1).
+   02 Aud-Moneda            PIC X(3).
+   02 FILLER                PIC X(3).
+   02 Aud-Fecha             PIC 9(8).
+   02 FILLER                PIC X(1).
+   02 Aud-Hora              PIC 9(6).
+   02 FILLER                PIC X(3).
+   02 Aud-CuentaRelacionada PIC 9(5).
+   02 FILLER                PIC X(3).
+   02 Aud-Referencia        PIC 9(7).
+
+FD ArchivoConsulta.
+01 LineaConsulta    PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 FiltroCuenta     PIC 9(5) VALUE 0.
+01 FiltroFechaDesde PIC 9(8) VALUE 0.
+01 FiltroFechaHasta PIC 9(8) VALUE 0.
+01 FiltroOperacion  PIC X(15) VALUE SPACES.
+01 SwFinAuditoria   PIC X(1) VALUE 'N'.
+01 TotalCoincide    PIC 9(5) VALUE 0.
+01 FiltroLongitud   PIC 9(2) VALUE 0.
+01 DineroBonito     PIC ZZZZZ9.99.
+
+PROCEDURE DIVISION.
+    DISPLAY "=== CONSULTA DE HISTORIAL (AUDITORIA Y DISPUTAS) ==="
+    DISPLAY "Numero de cuenta (0 = todas): "
+    ACCEPT FiltroCuenta
+    DISPLAY "Fecha desde (AAAAMMDD, 0 = sin limite): "
+    ACCEPT FiltroFechaDesde
+    DISPLAY "Fecha hasta (AAAAMMDD, 0 = sin limite): "
+    ACCEPT FiltroFechaHasta
+    DISPLAY "Texto de operacion a buscar, Ej: REINTEGRO (en blanco = todas): "
+    ACCEPT FiltroOperacion
+
+    IF FiltroOperacion NOT = SPACES
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(FiltroOperacion)) TO FiltroLongitud
+    END-IF
+
+    OPEN INPUT ArchivoAuditoria
+    OPEN OUTPUT ArchivoConsulta
+
+    READ ArchivoAuditoria
+        AT END MOVE 'S' TO SwFinAuditoria
+    END-READ
+
+    PERFORM UNTIL SwFinAuditoria = 'S'
+        IF (FiltroCuenta = 0 OR Aud-Cuenta = FiltroCuenta)
+            AND (FiltroFechaDesde = 0 OR Aud-Fecha >= FiltroFechaDesde)
+            AND (FiltroFechaHasta = 0 OR Aud-Fecha <= FiltroFechaHasta)
+            AND (FiltroOperacion = SPACES OR Aud-Operacion(1:FiltroLongitud) = FiltroOperacion(1:FiltroLongitud))
+
+            MOVE Aud-Dinero TO DineroBonito
+            STRING Aud-Fecha " " Aud-Hora " | Cuenta " Aud-Cuenta " | " Aud-Operacion
+                   " | " Aud-Moneda " " DineroBonito " | Ref " Aud-Referencia
+                   INTO LineaConsulta
+            DISPLAY LineaConsulta
+            WRITE LineaConsulta
+            ADD 1 TO TotalCoincide
+        END-IF
+
+        READ ArchivoAuditoria
+            AT END MOVE 'S' TO SwFinAuditoria
+        END-READ
+    END-PERFORM
+
+    STRING "Coincidencias encontradas: " TotalCoincide INTO LineaConsulta
+    DISPLAY LineaConsulta
+    WRITE LineaConsulta
+
+    CLOSE ArchivoAuditoria
+    CLOSE ArchivoConsulta
+
+    STOP RUN.
