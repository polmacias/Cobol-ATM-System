@@ -0,0 +1,113 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EstadoCuenta.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL ArchivoAuditoria ASSIGN TO "..\historial.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ArchivoEstado ASSIGN DYNAMIC NombreArchivoEstado
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoAuditoria.
+01 RegistroAuditoria.
+   02 Aud-Cuenta            PIC 9(5).
+   02 FILLER                PIC X(3).
+   02 Aud-Operacion         PIC X(30).
+   02 FILLER                PIC X(3).
+   02 Aud-Dinero            PIC 9(5)V99.
+   02 FILLER                PIC X(1).
+   02 Aud-Moneda            PIC X(3).
+   02 FILLER                PIC X(3).
+   02 Aud-Fecha             PIC 9(8).
+   02 FILLER                PIC X(1).
+   02 Aud-Hora              PIC 9(6).
+   02 FILLER                PIC X(3).
+   02 Aud-CuentaRelacionada PIC 9(5).
+   02 FILLER                PIC X(3).
+   02 Aud-Referencia        PIC 9(7).
+
+FD ArchivoEstado.
+01 LineaEstado      PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 CuentaConsulta   PIC 9(5).
+01 FechaDesde       PIC 9(8) VALUE 0.
+01 FechaHasta       PIC 9(8) VALUE 0.
+01 SwFinAuditoria   PIC X(1) VALUE 'N'.
+01 TotalMovimientos PIC 9(5) VALUE 0.
+01 SaldoAcumulado   PIC S9(7)V99 VALUE 0.
+01 SaldoBonito      PIC -ZZZZZ9.99.
+01 DineroBonito     PIC ZZZZZ9.99.
+01 NombreArchivoEstado PIC X(30).
+
+PROCEDURE DIVISION.
+    DISPLAY "=== EXTRACTO DE CUENTA ==="
+    DISPLAY "Numero de cuenta a consultar: "
+    ACCEPT CuentaConsulta
+    DISPLAY "Fecha desde (AAAAMMDD, 0 = sin limite): "
+    ACCEPT FechaDesde
+    DISPLAY "Fecha hasta (AAAAMMDD, 0 = sin limite): "
+    ACCEPT FechaHasta
+
+    STRING "..\estado_cuenta_" CuentaConsulta ".txt"
+           DELIMITED BY SIZE INTO NombreArchivoEstado
+
+    OPEN INPUT ArchivoAuditoria
+    OPEN OUTPUT ArchivoEstado
+
+    STRING "Extracto de la cuenta " CuentaConsulta INTO LineaEstado
+    WRITE LineaEstado
+    STRING "---------------------------------------------" INTO LineaEstado
+    WRITE LineaEstado
+
+    READ ArchivoAuditoria
+        AT END MOVE 'S' TO SwFinAuditoria
+    END-READ
+
+    PERFORM UNTIL SwFinAuditoria = 'S'
+        IF Aud-Cuenta = CuentaConsulta
+            AND (FechaDesde = 0 OR Aud-Fecha >= FechaDesde)
+            AND (FechaHasta = 0 OR Aud-Fecha <= FechaHasta)
+
+            EVALUATE TRUE
+                WHEN Aud-Operacion(1:9) = "EL INGRES"
+                    ADD Aud-Dinero TO SaldoAcumulado
+                WHEN Aud-Operacion(1:9) = "REINTEGRO"
+                    SUBTRACT Aud-Dinero FROM SaldoAcumulado
+                WHEN Aud-Operacion(1:21) = "TRANSFERENCIA RECIBID"
+                    ADD Aud-Dinero TO SaldoAcumulado
+                WHEN Aud-Operacion(1:21) = "TRANSFERENCIA ENVIADA"
+                    SUBTRACT Aud-Dinero FROM SaldoAcumulado
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+
+            MOVE Aud-Dinero TO DineroBonito
+            MOVE SaldoAcumulado TO SaldoBonito
+            STRING Aud-Fecha " " Aud-Hora " | " Aud-Operacion " | "
+                   Aud-Moneda " " DineroBonito " | Acumulado: " SaldoBonito
+                   INTO LineaEstado
+            WRITE LineaEstado
+            ADD 1 TO TotalMovimientos
+        END-IF
+
+        READ ArchivoAuditoria
+            AT END MOVE 'S' TO SwFinAuditoria
+        END-READ
+    END-PERFORM
+
+    STRING "---------------------------------------------" INTO LineaEstado
+    WRITE LineaEstado
+    STRING "Movimientos listados: " TotalMovimientos INTO LineaEstado
+    WRITE LineaEstado
+
+    CLOSE ArchivoAuditoria
+    CLOSE ArchivoEstado
+
+    DISPLAY "Extracto generado en " NombreArchivoEstado " (" TotalMovimientos " movimientos)."
+    STOP RUN.
