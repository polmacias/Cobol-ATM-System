@@ -1,71 +1,254 @@
-           >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ProcesadorBatch.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT ArchivoMovimientos ASSIGN TO "..\movimientos.txt"
-    ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT ArchivoInforme ASSIGN TO "..\informe.txt"
-    ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD ArchivoMovimientos.
-01 RegistroMovimiento.
-   02 Cuenta        PIC 9(5).
-   02 TipoOperacion PIC X(1).
-   02 Cantidad      PIC 9(4)V99.
-
-
-FD ArchivoInforme.
-01 LineaInforme     PIC X(45).
-
-WORKING-STORAGE SECTION.
-01 FinDeArchivo     PIC X(1) VALUE 'N'.
-01 DineroBonito     PIC ZZZZ9.99.
-01 TotalBanco       PIC 9(7)V99 VALUE ZEROS.
-01 TotalBonito      PIC Z,ZZZ,ZZ9.99.
-
-PROCEDURE DIVISION.
-    *> Abrimos uno para leer INPUT y otro para escribir OUTPUT
-    OPEN INPUT ArchivoMovimientos
-         OUTPUT ArchivoInforme.
-
-    READ ArchivoMovimientos
-        AT END MOVE 'Y' TO FinDeArchivo
-    END-READ.
-
-    PERFORM UNTIL FinDeArchivo = 'Y'
-
-       IF TipoOperacion = 'I'
-           ADD Cantidad TO TotalBanco
-       ELSE
-           SUBTRACT Cantidad FROM TotalBanco
-       END-IF
-
-        *>Construimos la frase y la ESCRIBIMOS en el archivo nuevo
-        STRING "Cuenta: " Cuenta " | EUR: " DineroBonito INTO LineaInforme
-        WRITE LineaInforme
-
-        *>Leemos la siguiente línea
-        READ ArchivoMovimientos
-            AT END MOVE 'Y' TO FinDeArchivo
-        END-READ
-
-    END-PERFORM.
-
-    *> Escribimos el resumen
-    MOVE TotalBanco TO TotalBonito
-    STRING "-----------------------------------" INTO LineaInforme
-    WRITE LineaInforme
-    STRING "TOTAL VOLUMEN NOCHE: " TotalBonito INTO LineaInforme
-    WRITE LineaInforme.
-
-    CLOSE ArchivoMovimientos
-          ArchivoInforme.
-
-    DISPLAY "PROCESO TERMINADO CON EXITO.".
-    DISPLAY "Revisa tu carpeta, se ha creado el informe.txt".
-    STOP RUN.
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProcesadorBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArchivoMovimientos ASSIGN TO "..\movimientos.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ArchivoInforme ASSIGN TO "..\informe.txt"
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ArchivoCuentas ASSIGN TO "..\cuentas.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS IdCuenta
+    FILE STATUS IS EstadoCuentas.
+    SELECT OPTIONAL ArchivoCheckpoint ASSIGN TO "..\checkpoint.dat" *>guarda cuantos movimientos ya se procesaron
+    ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL ArchivoTotalNoche ASSIGN TO "..\totalnoche.dat" *>deja el TotalBanco disponible para la conciliacion
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoMovimientos.
+01 RegistroMovimiento.
+   02 Cuenta            PIC 9(5).
+   02 TipoOperacion      PIC X(1).
+   02 Cantidad           PIC 9(4)V99.
+   02 Mov-Fecha          PIC 9(8).
+   02 Mov-Hora           PIC 9(6).
+   02 Mov-Referencia     PIC 9(7).
+   02 Mov-Origen         PIC X(1).
+      88 Origen-Cajero    VALUE 'A'.
+      88 Origen-Externo   VALUE 'E'.
+   02 Mov-Moneda         PIC X(3).
+
+
+FD ArchivoInforme.
+01 LineaInforme     PIC X(45).
+
+FD ArchivoCuentas.
+01 RegistroCuenta.
+   02 IdCuenta          PIC 9(5).
+   02 Nombre             PIC X(15).
+   02 Saldo              PIC 9(5)V99.
+   02 Moneda             PIC X(3).
+   02 CuentaPIN          PIC 9(4).
+   02 IntentosFallidos   PIC 9(1).
+   02 EstadoCuenta       PIC X(1).
+      88 Cuenta-Activa     VALUE 'A'.
+      88 Cuenta-Bloqueada  VALUE 'B'.
+      88 Cuenta-Cerrada    VALUE 'C'.
+
+FD ArchivoCheckpoint.
+01 RegistroCheckpoint.
+   02 Chk-Contador        PIC 9(7).
+   02 Chk-TotalBancoEUR   PIC 9(7)V99.
+   02 Chk-TotalBancoUSD   PIC 9(7)V99.
+
+FD ArchivoTotalNoche.
+01 LineaTotalNoche.
+   02 TotalNoche-EUR  PIC 9(7)V99.
+   02 TotalNoche-USD  PIC 9(7)V99.
+
+WORKING-STORAGE SECTION.
+01 FinDeArchivo     PIC X(1) VALUE 'N'.
+01 DineroBonito     PIC ZZZZ9.99.
+*> El banco solo emite cuentas en EUR y USD (ver crear_bd.cob), asi
+*> que el volumen de la noche se totaliza por separado en esas dos
+*> divisas; cualquier otro codigo de moneda se trata como EUR.
+01 TotalBancoEUR    PIC 9(7)V99 VALUE ZEROS.
+01 TotalBancoUSD    PIC 9(7)V99 VALUE ZEROS.
+*> Lo que ya llevaba acumulado el checkpoint al arrancar esta
+*> ejecucion, para poder aislar el volumen de esta noche en
+*> totalnoche.dat (Chk-TotalBanco es historico, no de una sola noche).
+01 TotalBancoInicioEUR PIC 9(7)V99 VALUE ZEROS.
+01 TotalBancoInicioUSD PIC 9(7)V99 VALUE ZEROS.
+01 TotalBonito      PIC Z,ZZZ,ZZ9.99.
+
+01 EstadoCuentas    PIC X(2).
+   88 EstadoCuentas-OK            VALUE '00'.
+   88 EstadoCuentas-NoExiste      VALUE '21' '23'.
+
+01 ContadorPrevio      PIC 9(7) VALUE 0.
+01 ContadorProcesados  PIC 9(7) VALUE 0.
+01 IndiceSalto         PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+    PERFORM LEER-CHECKPOINT
+    MOVE TotalBancoEUR TO TotalBancoInicioEUR
+    MOVE TotalBancoUSD TO TotalBancoInicioUSD
+
+    OPEN INPUT ArchivoMovimientos
+    OPEN I-O ArchivoCuentas
+    PERFORM VALIDAR-ESTADO-CUENTAS
+    IF NOT EstadoCuentas-OK
+        STOP RUN
+    END-IF
+    IF ContadorPrevio > 0
+        OPEN EXTEND ArchivoInforme
+    ELSE
+        OPEN OUTPUT ArchivoInforme
+    END-IF
+
+    PERFORM SALTAR-REGISTROS-PROCESADOS
+
+    READ ArchivoMovimientos
+        AT END MOVE 'Y' TO FinDeArchivo
+    END-READ
+
+    PERFORM UNTIL FinDeArchivo = 'Y'
+
+        IF NOT Origen-Cajero
+            PERFORM APLICAR-MOVIMIENTO-EN-CUENTA
+        END-IF
+
+        EVALUATE TRUE
+            WHEN TipoOperacion = 'I' AND Mov-Moneda = 'USD'
+                ADD Cantidad TO TotalBancoUSD
+            WHEN TipoOperacion = 'I'
+                ADD Cantidad TO TotalBancoEUR
+            WHEN TipoOperacion = 'R' AND Mov-Moneda = 'USD'
+                SUBTRACT Cantidad FROM TotalBancoUSD
+            WHEN TipoOperacion = 'R'
+                SUBTRACT Cantidad FROM TotalBancoEUR
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+
+        *>Construimos la frase y la ESCRIBIMOS en el archivo nuevo
+        MOVE Cantidad TO DineroBonito
+        STRING "Cuenta: " Cuenta " | " Mov-Moneda ": " DineroBonito INTO LineaInforme
+        WRITE LineaInforme
+
+        ADD 1 TO ContadorProcesados
+        PERFORM GUARDAR-CHECKPOINT
+
+        *>Leemos la siguiente linea
+        READ ArchivoMovimientos
+            AT END MOVE 'Y' TO FinDeArchivo
+        END-READ
+
+    END-PERFORM
+
+    *> Escribimos el resumen
+    STRING "-----------------------------------" INTO LineaInforme
+    WRITE LineaInforme
+    MOVE TotalBancoEUR TO TotalBonito
+    STRING "TOTAL VOLUMEN NOCHE EUR: " TotalBonito INTO LineaInforme
+    WRITE LineaInforme
+    MOVE TotalBancoUSD TO TotalBonito
+    STRING "TOTAL VOLUMEN NOCHE USD: " TotalBonito INTO LineaInforme
+    WRITE LineaInforme
+
+    PERFORM GUARDAR-TOTAL-NOCHE
+
+    CLOSE ArchivoMovimientos
+          ArchivoInforme
+          ArchivoCuentas
+
+    DISPLAY "PROCESO TERMINADO CON EXITO."
+    DISPLAY "Revisa tu carpeta, se ha creado el informe.txt"
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> Traslada a cuentas.dat un movimiento que no vino ya aplicado
+*> por el propio cajero (canales externos al ATM)
+*> ---------------------------------------------------------------
+APLICAR-MOVIMIENTO-EN-CUENTA.
+    MOVE Cuenta TO IdCuenta
+    READ ArchivoCuentas
+        INVALID KEY
+            DISPLAY "Aviso: el movimiento de la cuenta " Cuenta " no se pudo aplicar, la cuenta no existe."
+        NOT INVALID KEY
+            MOVE Moneda TO Mov-Moneda
+            EVALUATE TipoOperacion
+                WHEN 'I'
+                    ADD Cantidad TO Saldo
+                WHEN 'R'
+                    SUBTRACT Cantidad FROM Saldo
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+            REWRITE RegistroCuenta
+                INVALID KEY DISPLAY "Aviso: no se pudo actualizar el saldo de la cuenta " Cuenta "."
+            END-REWRITE
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> Comprueba el resultado de la ultima operacion sobre cuentas.dat
+*> ---------------------------------------------------------------
+VALIDAR-ESTADO-CUENTAS.
+    EVALUATE TRUE
+        WHEN EstadoCuentas-OK
+            CONTINUE
+        WHEN EstadoCuentas-NoExiste
+            DISPLAY "Error: el archivo de cuentas no esta disponible."
+        WHEN OTHER
+            DISPLAY "Error inesperado en el archivo de cuentas. Codigo: " EstadoCuentas
+    END-EVALUATE.
+
+*> ---------------------------------------------------------------
+*> Lee el checkpoint de la noche anterior, si existe
+*> ---------------------------------------------------------------
+LEER-CHECKPOINT.
+    OPEN INPUT ArchivoCheckpoint
+    READ ArchivoCheckpoint
+        AT END
+            MOVE 0 TO ContadorPrevio
+            MOVE 0 TO TotalBancoEUR
+            MOVE 0 TO TotalBancoUSD
+        NOT AT END
+            MOVE Chk-Contador TO ContadorPrevio
+            MOVE Chk-TotalBancoEUR TO TotalBancoEUR
+            MOVE Chk-TotalBancoUSD TO TotalBancoUSD
+    END-READ
+    CLOSE ArchivoCheckpoint.
+
+*> ---------------------------------------------------------------
+*> Descarta los movimientos que ya se aplicaron en una ejecucion
+*> anterior, para reanudar justo donde se quedo el proceso
+*> ---------------------------------------------------------------
+SALTAR-REGISTROS-PROCESADOS.
+    MOVE 0 TO IndiceSalto
+    PERFORM UNTIL IndiceSalto >= ContadorPrevio
+        READ ArchivoMovimientos
+            AT END MOVE ContadorPrevio TO IndiceSalto
+        END-READ
+        ADD 1 TO IndiceSalto
+    END-PERFORM
+    MOVE ContadorPrevio TO ContadorProcesados.
+
+*> ---------------------------------------------------------------
+*> Anota cuantos movimientos llevamos procesados con exito
+*> ---------------------------------------------------------------
+GUARDAR-CHECKPOINT.
+    OPEN OUTPUT ArchivoCheckpoint
+    MOVE ContadorProcesados TO Chk-Contador
+    MOVE TotalBancoEUR TO Chk-TotalBancoEUR
+    MOVE TotalBancoUSD TO Chk-TotalBancoUSD
+    WRITE RegistroCheckpoint
+    CLOSE ArchivoCheckpoint.
+
+*> ---------------------------------------------------------------
+*> Deja el volumen procesado en ESTA ejecucion disponible para la
+*> conciliacion (el acumulado historico vive en checkpoint.dat)
+*> ---------------------------------------------------------------
+GUARDAR-TOTAL-NOCHE.
+    OPEN OUTPUT ArchivoTotalNoche
+    COMPUTE TotalNoche-EUR = TotalBancoEUR - TotalBancoInicioEUR
+    COMPUTE TotalNoche-USD = TotalBancoUSD - TotalBancoInicioUSD
+    WRITE LineaTotalNoche
+    CLOSE ArchivoTotalNoche.
