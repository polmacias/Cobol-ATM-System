@@ -0,0 +1,212 @@
+           >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Mantenimiento.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ArchivoCuentas ASSIGN TO "..\cuentas.dat"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS IdCuenta
+    FILE STATUS IS EstadoArchivo.
+
+    SELECT OPTIONAL ArchivoIntentosInvalidos ASSIGN TO "..\intentos_invalidos.dat"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ArchivoCuentas.
+01 RegistroCuenta.
+   02 IdCuenta          PIC 9(5).
+   02 Nombre             PIC X(15).
+   02 Saldo              PIC 9(5)V99.
+   02 Moneda             PIC X(3).
+   02 CuentaPIN          PIC 9(4).
+   02 IntentosFallidos   PIC 9(1).
+   02 EstadoCuenta       PIC X(1).
+      88 Cuenta-Activa     VALUE 'A'.
+      88 Cuenta-Bloqueada  VALUE 'B'.
+      88 Cuenta-Cerrada    VALUE 'C'.
+
+FD ArchivoIntentosInvalidos.
+01 LineaIntentosInvalidos.
+   02 II-Contador   PIC 9(1).
+   02 II-Bloqueado  PIC X(1).
+      88 II-Esta-Bloqueado VALUE 'S'.
+
+WORKING-STORAGE SECTION.
+01 Opcion            PIC 9(1).
+01 EstadoArchivo     PIC X(2).
+   88 Estado-OK             VALUE '00'.
+   88 Estado-ClaveDuplicada VALUE '22'.
+   88 Estado-NoExiste       VALUE '21' '23'.
+01 SwCajeroBloqueado PIC X(1) VALUE 'N'.
+   88 Cajero-Bloqueado VALUE 'S'.
+
+PROCEDURE DIVISION.
+    OPEN I-O ArchivoCuentas
+    PERFORM VALIDAR-ESTADO-ARCHIVO
+    IF NOT Estado-OK
+        STOP RUN
+    END-IF
+
+    MOVE 0 TO Opcion
+    PERFORM UNTIL Opcion = 9
+        DISPLAY "========================================"
+        DISPLAY "   MANTENIMIENTO DE CUENTAS - POLO ATM   "
+        DISPLAY "========================================"
+        DISPLAY "1. Dar de alta una cuenta nueva"
+        DISPLAY "2. Modificar el nombre de un cliente"
+        DISPLAY "3. Dar de baja (cerrar) una cuenta"
+        DISPLAY "4. Desbloquear una cuenta"
+        DISPLAY "5. Desbloquear el cajero (intentos con cuenta inexistente)"
+        DISPLAY "9. Salir"
+        DISPLAY "Opcion: "
+        ACCEPT Opcion
+
+        EVALUATE Opcion
+            WHEN 1
+                PERFORM ALTA-CUENTA
+            WHEN 2
+                PERFORM MODIFICAR-NOMBRE
+            WHEN 3
+                PERFORM BAJA-CUENTA
+            WHEN 4
+                PERFORM DESBLOQUEAR-CUENTA
+            WHEN 5
+                PERFORM DESBLOQUEAR-CAJERO
+            WHEN 9
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "Opcion no valida."
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE ArchivoCuentas
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> Alta de una cuenta nueva
+*> ---------------------------------------------------------------
+ALTA-CUENTA.
+    DISPLAY "Numero de cuenta (5 digitos): "
+    ACCEPT IdCuenta
+    DISPLAY "Nombre del titular: "
+    ACCEPT Nombre
+    DISPLAY "Saldo inicial (Ej: 0100000 para 1000,00): "
+    ACCEPT Saldo
+    DISPLAY "Moneda (EUR/USD): "
+    ACCEPT Moneda
+    DISPLAY "PIN inicial (4 digitos): "
+    ACCEPT CuentaPIN
+    MOVE 0 TO IntentosFallidos
+    MOVE 'A' TO EstadoCuenta
+
+    WRITE RegistroCuenta
+        INVALID KEY
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        NOT INVALID KEY
+            DISPLAY "Cuenta " IdCuenta " dada de alta con exito."
+    END-WRITE.
+
+*> ---------------------------------------------------------------
+*> Corrige el nombre de un titular existente
+*> ---------------------------------------------------------------
+MODIFICAR-NOMBRE.
+    DISPLAY "Numero de cuenta a modificar: "
+    ACCEPT IdCuenta
+    READ ArchivoCuentas
+        INVALID KEY
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        NOT INVALID KEY
+            DISPLAY "Nombre actual: " Nombre
+            DISPLAY "Nuevo nombre: "
+            ACCEPT Nombre
+            REWRITE RegistroCuenta
+                INVALID KEY PERFORM VALIDAR-ESTADO-ARCHIVO
+            END-REWRITE
+            DISPLAY "Nombre actualizado con exito."
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> Cierra una cuenta (se marca como cerrada, no se borra, para
+*> conservar su historial de auditoria)
+*> ---------------------------------------------------------------
+BAJA-CUENTA.
+    DISPLAY "Numero de cuenta a cerrar: "
+    ACCEPT IdCuenta
+    READ ArchivoCuentas
+        INVALID KEY
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        NOT INVALID KEY
+            MOVE 'C' TO EstadoCuenta
+            REWRITE RegistroCuenta
+                INVALID KEY PERFORM VALIDAR-ESTADO-ARCHIVO
+            END-REWRITE
+            DISPLAY "Cuenta " IdCuenta " cerrada con exito."
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> Desbloquea una cuenta bloqueada por exceso de intentos fallidos
+*> de PIN, dejandola lista para operar de nuevo
+*> ---------------------------------------------------------------
+DESBLOQUEAR-CUENTA.
+    DISPLAY "Numero de cuenta a desbloquear: "
+    ACCEPT IdCuenta
+    READ ArchivoCuentas
+        INVALID KEY
+            PERFORM VALIDAR-ESTADO-ARCHIVO
+        NOT INVALID KEY
+            IF Cuenta-Bloqueada
+                MOVE 'A' TO EstadoCuenta
+                MOVE 0 TO IntentosFallidos
+                REWRITE RegistroCuenta
+                    INVALID KEY PERFORM VALIDAR-ESTADO-ARCHIVO
+                END-REWRITE
+                DISPLAY "Cuenta " IdCuenta " desbloqueada con exito."
+            ELSE
+                DISPLAY "La cuenta " IdCuenta " no esta bloqueada."
+            END-IF
+    END-READ.
+
+*> ---------------------------------------------------------------
+*> Desbloquea el cajero tras superar el limite de intentos con
+*> numeros de cuenta inexistentes, dejandolo listo para operar
+*> ---------------------------------------------------------------
+DESBLOQUEAR-CAJERO.
+    MOVE 'N' TO SwCajeroBloqueado
+    OPEN INPUT ArchivoIntentosInvalidos
+    READ ArchivoIntentosInvalidos
+        AT END
+            CONTINUE
+        NOT AT END
+            MOVE II-Bloqueado TO SwCajeroBloqueado
+    END-READ
+    CLOSE ArchivoIntentosInvalidos
+
+    IF Cajero-Bloqueado
+        OPEN OUTPUT ArchivoIntentosInvalidos
+        MOVE 0 TO II-Contador
+        MOVE 'N' TO II-Bloqueado
+        WRITE LineaIntentosInvalidos
+        CLOSE ArchivoIntentosInvalidos
+        DISPLAY "Cajero desbloqueado con exito."
+    ELSE
+        DISPLAY "El cajero no esta bloqueado."
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> Traduce el codigo de FILE STATUS a un mensaje para el operador
+*> ---------------------------------------------------------------
+VALIDAR-ESTADO-ARCHIVO.
+    EVALUATE TRUE
+        WHEN Estado-OK
+            CONTINUE
+        WHEN Estado-ClaveDuplicada
+            DISPLAY "Error: ya existe una cuenta con ese numero."
+        WHEN Estado-NoExiste
+            DISPLAY "Error: la cuenta no existe."
+        WHEN OTHER
+            DISPLAY "Error inesperado en el archivo de cuentas. Codigo: " EstadoArchivo
+    END-EVALUATE.
